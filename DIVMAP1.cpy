@@ -0,0 +1,60 @@
+000100*----------------------------------------------------------------
+000200* DIVMAP1.CPY
+000300*   SYMBOLIC MAP FOR THE DIVISOR INQUIRY SCREEN (MAP DIVMAP1,
+000400*   MAPSET DIVMSP1). NORMALLY PRODUCED AS A BY-PRODUCT OF
+000500*   ASSEMBLING DIVMAP1.BMS; CARRIED HERE AS SOURCE SINCE THIS
+000600*   SHOP KEEPS THE SYMBOLIC MAP IN THE SAME COPYLIB AS ITS OTHER
+000700*   COPYBOOKS. COPY INTO WORKING-STORAGE IN DIVONL1 AND ANY OTHER
+000800*   PROGRAM THAT SENDS OR RECEIVES THE DIVMAP1 MAP.
+000900*----------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*  DATE      INIT  DESCRIPTION
+001200*  08/09/26  RH    ORIGINAL COPYBOOK, MATCHING DIVMAP1.BMS.
+001300*----------------------------------------------------------------
+001400 01  DIVMAP1I.
+001500     03  FILLER             PIC X(12).
+001600     03  NUML                PIC S9(4) COMP.
+001700     03  NUMF                PIC X.
+001800     03  FILLER REDEFINES NUMF.
+001900         05  NUMA            PIC X.
+002000     03  NUMI                PIC X(6).
+002100     03  RESLENL             PIC S9(4) COMP.
+002200     03  RESLENF             PIC X.
+002300     03  FILLER REDEFINES RESLENF.
+002400         05  RESLENA         PIC X.
+002500     03  RESLENI             PIC X(3).
+002600     03  PRMFLDL             PIC S9(4) COMP.
+002700     03  PRMFLDF             PIC X.
+002800     03  FILLER REDEFINES PRMFLDF.
+002900         05  PRMFLDA         PIC X.
+003000     03  PRMFLDI             PIC X(9).
+003100     03  DIVLSTL             PIC S9(4) COMP.
+003200     03  DIVLSTF             PIC X.
+003300     03  FILLER REDEFINES DIVLSTF.
+003400         05  DIVLSTA         PIC X.
+003500     03  DIVLSTI             PIC X(78).
+003600     03  MOREMSGL            PIC S9(4) COMP.
+003700     03  MOREMSGF            PIC X.
+003800     03  FILLER REDEFINES MOREMSGF.
+003900         05  MOREMSGA        PIC X.
+004000     03  MOREMSGI            PIC X(40).
+004100     03  MSGL                PIC S9(4) COMP.
+004200     03  MSGF                PIC X.
+004300     03  FILLER REDEFINES MSGF.
+004400         05  MSGA            PIC X.
+004500     03  MSGI                PIC X(79).
+004600*
+004700 01  DIVMAP1O REDEFINES DIVMAP1I.
+004800     03  FILLER             PIC X(12).
+004900     03  FILLER             PIC X(3).
+005000     03  NUMO                PIC 9(6).
+005100     03  FILLER             PIC X(3).
+005200     03  RESLENO             PIC X(3).
+005300     03  FILLER             PIC X(3).
+005400     03  PRMFLDO             PIC X(9).
+005500     03  FILLER             PIC X(3).
+005600     03  DIVLSTO             PIC X(78).
+005700     03  FILLER             PIC X(3).
+005800     03  MOREMSGO            PIC X(40).
+005900     03  FILLER             PIC X(3).
+006000     03  MSGO                PIC X(79).
