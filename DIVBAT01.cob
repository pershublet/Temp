@@ -0,0 +1,641 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DIVBAT01.
+000300 AUTHOR.        R HENLEY.
+000400 INSTALLATION.  DATA CENTER SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700 REMARKS.       NIGHTLY BATCH DRIVER FOR THE DIVISORS SUBROUTINE.
+000800*                READS A SEQUENTIAL FILE OF NUM VALUES, CALLS
+000900*                DIVISORS ONCE PER INPUT RECORD, AND WRITES ONE
+001000*                OUTPUT RECORD PER INPUT NUM CONTAINING THE
+001100*                ORIGINAL NUMBER, RESLEN, AND THE DIVISOR LIST.
+001200*----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*  DATE      INIT  DESCRIPTION
+001500*  08/09/26  RH    ORIGINAL PROGRAM.
+001550*  08/09/26  RH    ROLLED DIVISORS' NEW PRIME-FLAG INTO THE
+001560*                  OUTPUT RECORD AND ADDED AN END-OF-RUN PRIME/
+001570*                  COMPOSITE SUMMARY REPORT.
+001580*  08/09/26  RH    SWITCHED THE CALL-RESULT AREA TO COPY DIVRSLT
+001590*                  INSTEAD OF HAND-DECLARING IT.
+001595*  08/09/26  RH    ADDED A LOOKUP-FIRST CHECK AGAINST THE NEW
+001596*                  DIVMSTR DIVISOR MASTER FILE SO REPEAT NUMS IN
+001597*                  THE NIGHTLY INPUT AREN'T RECOMPUTED, AND WRITE
+001598*                  EVERY FRESH RESULT BACK TO THE MASTER.
+001599*  08/09/26  RH    ADDED CHECKPOINT/RESTART SUPPORT: SAVES OUR
+001602*                 PLACE TO DIVCKPT EVERY DB-CKPT-INTERVAL RECORDS
+001605*                 (PARM-OVERRIDABLE) SO A RERUN CAN SKIP PAST
+001608*                 WORK ALREADY DONE INSTEAD OF STARTING OVER.
+001611*  08/09/26  RH    TOOK THE CHECKPOINT INTERVAL OVERRIDE FROM THE
+001614*                 EXEC PARM VIA THE STANDARD LINKAGE CONVENTION
+001617*                 (LENGTH-PREFIXED PARM TEXT) INSTEAD OF ACCEPT
+001620*                 FROM COMMAND-LINE, WHICH IS NOT HOW THIS
+001623*                 PLATFORM PASSES PARM TO A MAIN PROGRAM.
+001626*  08/09/26  RH    RIGHT-JUSTIFIED THE PARM DIGITS INTO A ZERO-
+001629*                 FILLED DB-PARM-TEXT BEFORE THE NUMERIC TEST --
+001632*                 A SHORT PARM (E.G. '500') LEFT TRAILING SPACES
+001635*                 IN THE FIELD, AND IS NUMERIC IS ALWAYS FALSE ON
+001638*                 A PIC X FIELD WITH EMBEDDED SPACES, SO EVERY
+001641*                 OVERRIDE SHORTER THAN 5 DIGITS WAS SILENTLY
+001644*                 IGNORED.
+001647*  08/09/26  RH    ADDED FILE-STATUS CHECKS AROUND THE DIVCKPT
+001650*                 OPEN/WRITE IN 2400-WRITE-CHECKPOINT AND
+001653*                 3050-CLEAR-CHECKPOINT, MATCHING DIVIN/DIVOUT/
+001656*                 DIVMSTR, SO A FAILED CHECKPOINT ABENDS THE JOB
+001659*                 INSTEAD OF RUNNING ON AS IF PROGRESS HAD BEEN
+001662*                 SAVED.
+001665*  08/09/26  RH    ON RESTART, DIVOUT IS NOW TRIMMED BACK TO THE
+001668*                 RECORD COUNT AS OF THE LAST CHECKPOINT (VIA A
+001671*                 DIVOUTW SCRATCH COPY) BEFORE REOPENING EXTEND.
+001674*                 PREVIOUSLY, OUTPUT RECORDS WRITTEN AFTER THE
+001677*                 LAST CHECKPOINT BUT BEFORE AN ABEND WERE BOTH
+001680*                 STILL SITTING IN DIVOUT AND REPROCESSED AGAIN
+001683*                 ON RESTART, DOUBLING THEM UP THERE AND IN THE
+001686*                 END-OF-RUN SUMMARY COUNTERS.
+001689*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.   IBM-370.
+002000 OBJECT-COMPUTER.   IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT DIVIN  ASSIGN TO DIVIN
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS DB-DIVIN-STATUS.
+002600
+002700     SELECT DIVOUT ASSIGN TO DIVOUT
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS DB-DIVOUT-STATUS.
+002910
+002920     SELECT DIVMSTR ASSIGN TO DIVMSTR
+002930         ORGANIZATION IS INDEXED
+002940         ACCESS MODE IS DYNAMIC
+002950         RECORD KEY IS DM-NUM
+002960         FILE STATUS IS DB-DIVMSTR-STATUS.
+002970
+002980     SELECT DIVCKPT ASSIGN TO DIVCKPT
+002990         ORGANIZATION IS SEQUENTIAL
+002995         FILE STATUS IS DB-DIVCKPT-STATUS.
+002996
+002997     SELECT DIVOUTW ASSIGN TO DIVOUTW
+002998         ORGANIZATION IS SEQUENTIAL
+002999         FILE STATUS IS DB-DIVOUTW-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DIVIN
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DB-INPUT-RECORD.
+003700     03  DB-IN-NUM          PIC 9(6).
+003800     03  FILLER             PIC X(74).
+003900
+004000 FD  DIVOUT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  DB-OUTPUT-RECORD.
+004400     03  DB-OUT-NUM         PIC 9(6).
+004500     03  DB-OUT-RESLEN      PIC 9(3).
+004600     03  DB-OUT-RC          PIC 9(2).
+004650     03  DB-OUT-PRIME-FLAG  PIC X(01).
+004700     03  DB-OUT-DIVISORS    OCCURS 240 TIMES
+004800                            PIC 9(6).
+004810
+004820 FD  DIVMSTR
+004830     RECORDING MODE IS F
+004840     LABEL RECORDS ARE STANDARD.
+004850     COPY DIVMSTR.
+004860
+004870 FD  DIVCKPT
+004880     RECORDING MODE IS F
+004890     LABEL RECORDS ARE STANDARD.
+004895     COPY DIVCKPT.
+004896
+004897 FD  DIVOUTW
+004898     RECORDING MODE IS F
+004899     LABEL RECORDS ARE STANDARD.
+004910 01  DB-OUTPUTW-RECORD     PIC X(1452).
+004920
+004950 WORKING-STORAGE SECTION.
+005000 01  DB-SWITCHES.
+005100     03  DB-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+005200         88  DB-END-OF-INPUT        VALUE 'Y'.
+005210     03  DB-MASTER-SWITCH   PIC X(01)  VALUE 'N'.
+005220         88  DB-MASTER-FOUND        VALUE 'Y'.
+005230         88  DB-MASTER-NOT-FOUND    VALUE 'N'.
+005240     03  DB-RESTART-SWITCH  PIC X(01)  VALUE 'N'.
+005250         88  DB-IS-RESTART          VALUE 'Y'.
+005260         88  DB-IS-FRESH-START      VALUE 'N'.
+005270     03  DB-DIVOUT-RB-SWITCH PIC X(01) VALUE 'N'.
+005280         88  DB-DIVOUT-AT-EOF       VALUE 'Y'.
+005290     03  DB-DIVOUTW-RB-SWITCH PIC X(01) VALUE 'N'.
+005295         88  DB-DIVOUTW-AT-EOF      VALUE 'Y'.
+005300
+005400 01  DB-FILE-STATUSES.
+005500     03  DB-DIVIN-STATUS    PIC X(02)  VALUE '00'.
+005600     03  DB-DIVOUT-STATUS   PIC X(02)  VALUE '00'.
+005650     03  DB-DIVMSTR-STATUS  PIC X(02)  VALUE '00'.
+005660     03  DB-DIVCKPT-STATUS  PIC X(02)  VALUE '00'.
+005670     03  DB-DIVOUTW-STATUS  PIC X(02)  VALUE '00'.
+005700
+005800 01  DB-COUNTERS.
+005900     03  DB-RECORDS-READ    PIC 9(7)  COMP  VALUE ZERO.
+006000     03  DB-RECORDS-WRITTEN PIC 9(7)  COMP  VALUE ZERO.
+006020     03  DB-PRIME-COUNT     PIC 9(7)  COMP  VALUE ZERO.
+006040     03  DB-COMPOSITE-COUNT PIC 9(7)  COMP  VALUE ZERO.
+006060     03  DB-REJECTED-COUNT  PIC 9(7)  COMP  VALUE ZERO.
+006070     03  DB-MASTER-HITS     PIC 9(7)  COMP  VALUE ZERO.
+006080     03  DB-MAX-RESLEN      PIC 9(3)        VALUE ZERO.
+006090     03  DB-SKIP-COUNT      PIC 9(7)  COMP  VALUE ZERO.
+006092     03  DB-SKIP-CTR        PIC 9(7)  COMP  VALUE ZERO.
+006094     03  DB-CKPT-INTERVAL   PIC 9(5)  COMP  VALUE 1000.
+006096     03  DB-CKPT-QUOTIENT   PIC 9(7)  COMP  VALUE ZERO.
+006098     03  DB-CKPT-REMAINDER  PIC 9(7)  COMP  VALUE ZERO.
+006099     03  DB-I               PIC 9(3)  COMP-5 VALUE ZERO.
+006100     03  DB-PARM-START      PIC 9(2)  COMP-5 VALUE ZERO.
+006105     03  DB-COPY-COUNT      PIC 9(7)  COMP  VALUE ZERO.
+006110
+006150 01  DB-PARM-TEXT           PIC X(05)  VALUE SPACES.
+006200 01  DB-CALL-NUM            PIC 9(6) COMP-5.
+006300
+006400     COPY DIVRSLT.
+006500
+006600 LINKAGE SECTION.
+006700 01  DB-PARM-PASSED.
+006800     03  DB-PARM-LEN        PIC S9(4) COMP.
+006900     03  DB-PARM-DATA       PIC X(05).
+007000
+007100 PROCEDURE DIVISION USING DB-PARM-PASSED.
+007200*----------------------------------------------------------------
+007300* 0000-MAIN-LOGIC
+007400*   CONTROLS OVERALL FLOW OF THE BATCH RUN.
+007500*----------------------------------------------------------------
+007600 0000-MAIN-LOGIC.
+007700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007900         UNTIL DB-END-OF-INPUT.
+008000     PERFORM 3000-TERMINATE      THRU 3000-EXIT.
+008100     GOBACK.
+008200
+008300*----------------------------------------------------------------
+008400* 1000-INITIALIZE
+008500*   OPENS FILES AND PRIMES THE READ-AHEAD LOOP.
+008600*----------------------------------------------------------------
+008700 1000-INITIALIZE.
+008710     IF DB-PARM-LEN IS GREATER THAN ZERO
+008711         AND DB-PARM-LEN IS NOT GREATER THAN 5
+008712         MOVE ZEROS TO DB-PARM-TEXT
+008713         COMPUTE DB-PARM-START = 6 - DB-PARM-LEN
+008714         MOVE DB-PARM-DATA (1:DB-PARM-LEN) TO
+008716             DB-PARM-TEXT (DB-PARM-START:DB-PARM-LEN)
+008720         IF DB-PARM-TEXT IS NUMERIC AND DB-PARM-TEXT IS GREATER
+008723             THAN ZERO
+008725             MOVE DB-PARM-TEXT TO DB-CKPT-INTERVAL
+008730         END-IF
+008732     END-IF.
+008750
+008760     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+008800     OPEN INPUT  DIVIN.
+008900     IF DB-DIVIN-STATUS IS NOT EQUAL TO '00'
+009000         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVIN, STATUS = '
+009100             DB-DIVIN-STATUS
+009200         MOVE 16 TO RETURN-CODE
+009300         GOBACK
+009400     END-IF.
+009500
+009550     IF DB-IS-RESTART
+009555         PERFORM 1075-REBUILD-DIVOUT THRU 1075-EXIT
+009560         OPEN EXTEND DIVOUT
+009570     ELSE
+009580         OPEN OUTPUT DIVOUT
+009590     END-IF.
+009700     IF DB-DIVOUT-STATUS IS NOT EQUAL TO '00'
+009800         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVOUT, STATUS = '
+009900             DB-DIVOUT-STATUS
+010000         MOVE 16 TO RETURN-CODE
+010100         GOBACK
+010200     END-IF.
+010210
+010220     OPEN I-O DIVMSTR.
+010230     IF DB-DIVMSTR-STATUS IS EQUAL TO '35'
+010240         OPEN OUTPUT DIVMSTR
+010250         CLOSE DIVMSTR
+010260         OPEN I-O DIVMSTR
+010270     END-IF.
+010280     IF DB-DIVMSTR-STATUS IS NOT EQUAL TO '00'
+010290         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVMSTR, STATUS = '
+010291             DB-DIVMSTR-STATUS
+010292         MOVE 16 TO RETURN-CODE
+010293         GOBACK
+010294     END-IF.
+010300
+010310     IF DB-IS-RESTART
+010320         DISPLAY 'DIVBAT01 - RESTARTING AFTER RECORD = '
+010321             DB-RECORDS-READ
+010330         PERFORM 1100-SKIP-PROCESSED-RECORDS THRU 1100-EXIT
+010340             VARYING DB-SKIP-CTR FROM 1 BY 1
+010350             UNTIL DB-SKIP-CTR IS GREATER THAN DB-SKIP-COUNT
+010360                 OR DB-END-OF-INPUT
+010370     END-IF.
+010400     PERFORM 2100-READ-DIVIN THRU 2100-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010610
+010620*----------------------------------------------------------------
+010630* 1050-READ-CHECKPOINT
+010640*   LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INCOMPLETE RUN. A
+010650*   CHECKPOINT RECORD WITH A NON-ZERO RECORDS-READ COUNT MEANS
+010660*   THAT MANY INPUT RECORDS WERE ALREADY PROCESSED AND MUST BE
+010670*   SKIPPED RATHER THAN REPROCESSED; THE SAVED COUNTERS ARE
+010680*   RESTORED SO THE END-OF-RUN SUMMARY COVERS THE WHOLE LOGICAL
+010690*   RUN, NOT JUST THE RESTARTED TAIL.
+010700*----------------------------------------------------------------
+010710 1050-READ-CHECKPOINT.
+010720     OPEN INPUT DIVCKPT.
+010730     IF DB-DIVCKPT-STATUS IS EQUAL TO '00'
+010740         READ DIVCKPT
+010750             AT END
+010760                 CONTINUE
+010770         END-READ
+010780         IF DB-DIVCKPT-STATUS IS EQUAL TO '00'
+010781             AND DK-RECORDS-READ IS GREATER THAN ZERO
+010790             SET DB-IS-RESTART       TO TRUE
+010800             MOVE DK-RECORDS-READ    TO DB-SKIP-COUNT
+010810             MOVE DK-RECORDS-READ    TO DB-RECORDS-READ
+010820             MOVE DK-RECORDS-WRITTEN TO DB-RECORDS-WRITTEN
+010830             MOVE DK-PRIME-COUNT     TO DB-PRIME-COUNT
+010840             MOVE DK-COMPOSITE-COUNT TO DB-COMPOSITE-COUNT
+010850             MOVE DK-REJECTED-COUNT  TO DB-REJECTED-COUNT
+010860             MOVE DK-MASTER-HITS     TO DB-MASTER-HITS
+010870             MOVE DK-MAX-RESLEN      TO DB-MAX-RESLEN
+010880         END-IF
+010890         CLOSE DIVCKPT
+010900     END-IF.
+010910 1050-EXIT.
+010920     EXIT.
+010930
+010931*----------------------------------------------------------------
+010932* 1075-REBUILD-DIVOUT
+010933*   A CHECKPOINT ONLY RECORDS OUR PLACE EVERY DB-CKPT-INTERVAL
+010934*   RECORDS, BUT 2300-WRITE-DIVOUT WRITES TO DIVOUT UNCONDITIONALLY
+010935*   FOR EVERY RECORD. IF THE LAST RUN DIED BETWEEN TWO CHECKPOINTS,
+010936*   DIVOUT ALREADY HOLDS RECORDS THAT THE CHECKPOINT NEVER CAUGHT
+010937*   UP TO -- REPROCESSING THEM ON RESTART WOULD APPEND A SECOND
+010938*   COPY OF EACH. SO BEFORE EXTENDING DIVOUT, COPY OFF ONLY AS MANY
+010939*   RECORDS AS DK-RECORDS-WRITTEN SAID WERE GOOD AS OF THE LAST
+011040*   CHECKPOINT, THEN COPY THAT TRIMMED SET BACK OVER DIVOUT SO IT
+011041*   ENDS EXACTLY WHERE THE CHECKPOINT LEFT OFF.
+011042*----------------------------------------------------------------
+011043 1075-REBUILD-DIVOUT.
+011044     OPEN INPUT DIVOUT.
+011045     IF DB-DIVOUT-STATUS IS NOT EQUAL TO '00'
+011046         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVOUT FOR REBUILD, '
+011047             'STATUS = ' DB-DIVOUT-STATUS
+011048         MOVE 16 TO RETURN-CODE
+011049         GOBACK
+011050     END-IF.
+011051     OPEN OUTPUT DIVOUTW.
+011052     IF DB-DIVOUTW-STATUS IS NOT EQUAL TO '00'
+011053         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVOUTW, STATUS = '
+011054             DB-DIVOUTW-STATUS
+011055         MOVE 16 TO RETURN-CODE
+011056         GOBACK
+011057     END-IF.
+011058     PERFORM 1080-COPY-DIVOUT-RECORD THRU 1080-EXIT
+011059         VARYING DB-COPY-COUNT FROM 1 BY 1
+011060         UNTIL DB-COPY-COUNT IS GREATER THAN DB-RECORDS-WRITTEN
+011061             OR DB-DIVOUT-AT-EOF.
+011062     CLOSE DIVOUT.
+011063     CLOSE DIVOUTW.
+011064     OPEN INPUT DIVOUTW.
+011065     OPEN OUTPUT DIVOUT.
+011066     PERFORM 1090-COPY-BACK-RECORD THRU 1090-EXIT
+011067         UNTIL DB-DIVOUTW-AT-EOF.
+011068     CLOSE DIVOUTW.
+011069     CLOSE DIVOUT.
+011070 1075-EXIT.
+011071     EXIT.
+011072
+011073*----------------------------------------------------------------
+011074* 1080-COPY-DIVOUT-RECORD
+011075*----------------------------------------------------------------
+011076 1080-COPY-DIVOUT-RECORD.
+011077     READ DIVOUT
+011078         AT END
+011079             SET DB-DIVOUT-AT-EOF TO TRUE
+011080     END-READ.
+011081     IF NOT DB-DIVOUT-AT-EOF
+011082         WRITE DB-OUTPUTW-RECORD FROM DB-OUTPUT-RECORD
+011083     END-IF.
+011084 1080-EXIT.
+011085     EXIT.
+011086
+011087*----------------------------------------------------------------
+011088* 1090-COPY-BACK-RECORD
+011089*----------------------------------------------------------------
+011090 1090-COPY-BACK-RECORD.
+011091     READ DIVOUTW
+011092         AT END
+011093             SET DB-DIVOUTW-AT-EOF TO TRUE
+011094     END-READ.
+011095     IF NOT DB-DIVOUTW-AT-EOF
+011096         WRITE DB-OUTPUT-RECORD FROM DB-OUTPUTW-RECORD
+011097     END-IF.
+011098 1090-EXIT.
+011099     EXIT.
+011100
+011101*----------------------------------------------------------------
+011102* 1100-SKIP-PROCESSED-RECORDS
+011103*   DISCARDS ONE INPUT RECORD THAT WAS ALREADY PROCESSED BEFORE
+011104*   THE RESTART, WITHOUT RECOUNTING IT OR REWRITING IT TO DIVOUT.
+011105*----------------------------------------------------------------
+011106 1100-SKIP-PROCESSED-RECORDS.
+011107     READ DIVIN
+011108         AT END
+011109             SET DB-END-OF-INPUT TO TRUE
+011110     END-READ.
+011111 1100-EXIT.
+011112     EXIT.
+011113
+011114*----------------------------------------------------------------
+011115* 2000-PROCESS-RECORD
+011116*   CALLS DIVISORS FOR THE CURRENT INPUT RECORD, WRITES THE
+011117*   OUTPUT RECORD, AND READS THE NEXT INPUT RECORD.
+011118*----------------------------------------------------------------
+011119 2000-PROCESS-RECORD.
+011310     PERFORM 2150-LOOKUP-MASTER THRU 2150-EXIT.
+011320     IF DB-MASTER-FOUND
+011330         ADD 1 TO DB-MASTER-HITS
+011340     ELSE
+011350         PERFORM 2200-CALL-DIVISORS THRU 2200-EXIT
+011360         PERFORM 2210-WRITE-MASTER  THRU 2210-EXIT
+011370     END-IF.
+011500     PERFORM 2300-WRITE-DIVOUT  THRU 2300-EXIT.
+011600     PERFORM 2100-READ-DIVIN    THRU 2100-EXIT.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------------
+012100* 2100-READ-DIVIN
+012200*----------------------------------------------------------------
+012300 2100-READ-DIVIN.
+012400     READ DIVIN
+012450         AT END
+012480             SET DB-END-OF-INPUT TO TRUE
+012490     END-READ.
+012700     IF NOT DB-END-OF-INPUT
+012800         ADD 1 TO DB-RECORDS-READ
+012900     END-IF.
+013000 2100-EXIT.
+013100     EXIT.
+013110
+013120*----------------------------------------------------------------
+013130* 2150-LOOKUP-MASTER
+013140*   CHECKS THE DIVISOR MASTER FILE FOR THIS NUM BEFORE PAYING TO
+013150*   RECOMPUTE IT. A HIT LOADS DIV-RESULT STRAIGHT FROM THE MASTER
+013160*   RECORD SO 2200-CALL-DIVISORS CAN BE SKIPPED ENTIRELY.
+013170*----------------------------------------------------------------
+013180 2150-LOOKUP-MASTER.
+013190     MOVE DB-IN-NUM TO DM-NUM.
+013200     READ DIVMSTR
+013210         INVALID KEY
+013220             SET DB-MASTER-NOT-FOUND TO TRUE
+013230         NOT INVALID KEY
+013240             SET DB-MASTER-FOUND TO TRUE
+013250             PERFORM 2160-LOAD-FROM-MASTER THRU 2160-EXIT
+013260     END-READ.
+013270 2150-EXIT.
+013280     EXIT.
+013290
+013300*----------------------------------------------------------------
+013310* 2160-LOAD-FROM-MASTER
+013320*----------------------------------------------------------------
+013330 2160-LOAD-FROM-MASTER.
+013340     MOVE DM-RESLEN     TO DIV-RESLEN.
+013350     SET DIV-RC-OK      TO TRUE.
+013360     MOVE DM-PRIME-FLAG TO DIV-PRIME-FLAG.
+013370     PERFORM 2170-COPY-MASTER-DIVISOR THRU 2170-EXIT
+013380         VARYING DB-I FROM 1 BY 1
+013390         UNTIL DB-I IS GREATER THAN DIV-RESLEN.
+013400 2160-EXIT.
+013410     EXIT.
+013420
+013430*----------------------------------------------------------------
+013440* 2170-COPY-MASTER-DIVISOR
+013450*----------------------------------------------------------------
+013460 2170-COPY-MASTER-DIVISOR.
+013470     MOVE DM-DIVISORS (DB-I) TO DIV-RES (DB-I).
+013480 2170-EXIT.
+013490     EXIT.
+013500
+013510*----------------------------------------------------------------
+013520* 2200-CALL-DIVISORS
+013530*----------------------------------------------------------------
+013600 2200-CALL-DIVISORS.
+013700     MOVE DB-IN-NUM TO DB-CALL-NUM.
+013800     CALL 'DIVISORS' USING DB-CALL-NUM DIV-RESULT.
+013900 2200-EXIT.
+014000     EXIT.
+
+014010*----------------------------------------------------------------
+014020* 2210-WRITE-MASTER
+014030*   CACHES A FRESHLY COMPUTED RESULT ONTO THE DIVISOR MASTER SO
+014040*   THE NEXT TIME THIS NUM TURNS UP IN THE NIGHTLY INPUT IT CAN
+014050*   BE SATISFIED FROM 2150-LOOKUP-MASTER INSTEAD OF RECOMPUTED.
+014060*   REJECTED NUMS (DIV-RC NOT OK) HAVE NOTHING WORTH CACHING.
+014070*----------------------------------------------------------------
+014080 2210-WRITE-MASTER.
+014090     IF DIV-RC-OK
+014100         MOVE DB-IN-NUM      TO DM-NUM
+014110         MOVE DIV-RESLEN     TO DM-RESLEN
+014120         MOVE DIV-PRIME-FLAG TO DM-PRIME-FLAG
+014130         ACCEPT DM-DATE-COMPUTED FROM DATE YYYYMMDD
+014140         PERFORM 2220-MOVE-TO-MASTER THRU 2220-EXIT
+014150             VARYING DB-I FROM 1 BY 1
+014160             UNTIL DB-I IS GREATER THAN 240
+014170         WRITE DM-MASTER-RECORD
+014180         IF DB-DIVMSTR-STATUS IS NOT EQUAL TO '00'
+014190             DISPLAY 'DIVBAT01 - DIVMSTR WRITE ERROR, STATUS = '
+014191                 DB-DIVMSTR-STATUS ' NUM = ' DB-IN-NUM
+014192         END-IF
+014193     END-IF.
+014194 2210-EXIT.
+014195     EXIT.
+
+014196*----------------------------------------------------------------
+014197* 2220-MOVE-TO-MASTER
+014198*----------------------------------------------------------------
+014199 2220-MOVE-TO-MASTER.
+014200     IF DB-I IS LESS THAN OR EQUAL TO DIV-RESLEN
+014201         MOVE DIV-RES (DB-I) TO DM-DIVISORS (DB-I)
+014202     ELSE
+014203         MOVE ZERO TO DM-DIVISORS (DB-I)
+014204     END-IF.
+014205 2220-EXIT.
+014206     EXIT.
+
+014207*----------------------------------------------------------------
+014300* 2300-WRITE-DIVOUT
+014400*----------------------------------------------------------------
+014500 2300-WRITE-DIVOUT.
+014600     MOVE SPACES         TO DB-OUTPUT-RECORD.
+014700     MOVE DB-IN-NUM      TO DB-OUT-NUM.
+014800     MOVE DIV-RESLEN      TO DB-OUT-RESLEN.
+014900     MOVE DIV-RC          TO DB-OUT-RC.
+014920     MOVE DIV-PRIME-FLAG  TO DB-OUT-PRIME-FLAG.
+014950     IF DIV-RC-TABLE-OVERFLOW
+014960         DISPLAY 'DIVBAT01 - DIVISOR TABLE OVERFLOW FOR NUM = '
+014970             DB-IN-NUM
+014980     END-IF.
+014985     IF DIV-RC-INVALID-NUM
+014990         DISPLAY 'DIVBAT01 - NUM REJECTED BY DIVISORS, NUM = '
+014995             DB-IN-NUM
+014998     END-IF.
+015000     PERFORM 2310-MOVE-DIVISOR THRU 2310-EXIT
+015100         VARYING DB-I FROM 1 BY 1
+015200         UNTIL DB-I IS GREATER THAN 240.
+015300     WRITE DB-OUTPUT-RECORD.
+015400     IF DB-DIVOUT-STATUS IS NOT EQUAL TO '00'
+015500         DISPLAY 'DIVBAT01 - WRITE ERROR ON DIVOUT, STATUS = '
+015600             DB-DIVOUT-STATUS
+015700         MOVE 16 TO RETURN-CODE
+015800         GOBACK
+015900     END-IF.
+016000     ADD 1 TO DB-RECORDS-WRITTEN.
+016050     PERFORM 2320-ACCUMULATE-STATS THRU 2320-EXIT.
+016060     PERFORM 2330-CHECK-CHECKPOINT THRU 2330-EXIT.
+016100 2300-EXIT.
+016200     EXIT.
+016210
+016220*----------------------------------------------------------------
+016230* 2330-CHECK-CHECKPOINT
+016240*   EVERY DB-CKPT-INTERVAL RECORDS, SAVES OUR PLACE SO A RESTART
+016250*   DOESN'T HAVE TO REPROCESS THE WHOLE RUN FROM RECORD ONE.
+016260*----------------------------------------------------------------
+016270 2330-CHECK-CHECKPOINT.
+016280     DIVIDE DB-RECORDS-READ BY DB-CKPT-INTERVAL
+016290         GIVING DB-CKPT-QUOTIENT
+016300         REMAINDER DB-CKPT-REMAINDER.
+016310     IF DB-CKPT-REMAINDER IS EQUAL TO ZERO
+016320         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+016330     END-IF.
+016340 2330-EXIT.
+016350     EXIT.
+016360
+016370*----------------------------------------------------------------
+016380* 2400-WRITE-CHECKPOINT
+016390*   REWRITES THE CHECKPOINT FILE WHOLESALE WITH THE LAST KEY
+016400*   PROCESSED AND THE RUN-TO-DATE SUMMARY COUNTERS.
+016410*----------------------------------------------------------------
+016420 2400-WRITE-CHECKPOINT.
+016430     MOVE DB-IN-NUM          TO DK-LAST-KEY-NUM.
+016440     MOVE DB-RECORDS-READ    TO DK-RECORDS-READ.
+016450     MOVE DB-RECORDS-WRITTEN TO DK-RECORDS-WRITTEN.
+016460     MOVE DB-PRIME-COUNT     TO DK-PRIME-COUNT.
+016470     MOVE DB-COMPOSITE-COUNT TO DK-COMPOSITE-COUNT.
+016480     MOVE DB-REJECTED-COUNT  TO DK-REJECTED-COUNT.
+016490     MOVE DB-MASTER-HITS     TO DK-MASTER-HITS.
+016500     MOVE DB-MAX-RESLEN      TO DK-MAX-RESLEN.
+016510     OPEN OUTPUT DIVCKPT.
+016515     IF DB-DIVCKPT-STATUS IS NOT EQUAL TO '00'
+016516         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVCKPT, STATUS = '
+016517             DB-DIVCKPT-STATUS
+016518         MOVE 16 TO RETURN-CODE
+016519         GOBACK
+016520     END-IF.
+016521     WRITE DK-CHECKPOINT-RECORD.
+016522     IF DB-DIVCKPT-STATUS IS NOT EQUAL TO '00'
+016523         DISPLAY 'DIVBAT01 - WRITE ERROR ON DIVCKPT, STATUS = '
+016524             DB-DIVCKPT-STATUS
+016525         MOVE 16 TO RETURN-CODE
+016526         GOBACK
+016527     END-IF.
+016530     CLOSE DIVCKPT.
+016540 2400-EXIT.
+016550     EXIT.
+016560
+016570*----------------------------------------------------------------
+016580* 2320-ACCUMULATE-STATS
+016590*   ROLLS THE JUST-PROCESSED NUM INTO THE END-OF-RUN SUMMARY.
+016600*----------------------------------------------------------------
+016610 2320-ACCUMULATE-STATS.
+016620     IF DIV-RC-INVALID-NUM
+016630         ADD 1 TO DB-REJECTED-COUNT
+016640         GO TO 2320-EXIT
+016650     END-IF.
+016660     IF DIV-IS-PRIME
+016670         ADD 1 TO DB-PRIME-COUNT
+016680     ELSE
+016690         ADD 1 TO DB-COMPOSITE-COUNT
+016700     END-IF.
+016710     IF DIV-RESLEN IS GREATER THAN DB-MAX-RESLEN
+016720         MOVE DIV-RESLEN TO DB-MAX-RESLEN
+016730     END-IF.
+016740 2320-EXIT.
+016750     EXIT.
+016760
+016770*----------------------------------------------------------------
+016780* 2310-MOVE-DIVISOR
+016790*   MOVES EACH COMPUTED DIVISOR INTO THE FIXED-LENGTH OUTPUT
+016800*   TABLE, ZERO-FILLING ANY SLOTS BEYOND THE ACTUAL RESLEN.
+016810*----------------------------------------------------------------
+016820 2310-MOVE-DIVISOR.
+016830     IF DB-I IS LESS THAN OR EQUAL TO DIV-RESLEN
+016840         MOVE DIV-RES (DB-I) TO DB-OUT-DIVISORS (DB-I)
+016850     ELSE
+016860         MOVE ZERO TO DB-OUT-DIVISORS (DB-I)
+016870     END-IF.
+016880 2310-EXIT.
+016890     EXIT.
+016900
+016910*----------------------------------------------------------------
+016920* 3000-TERMINATE
+016930*----------------------------------------------------------------
+016940 3000-TERMINATE.
+016950     PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT.
+016960     CLOSE DIVIN.
+016970     CLOSE DIVOUT.
+016980     CLOSE DIVMSTR.
+016990     DISPLAY 'DIVBAT01 - RECORDS READ      = ' DB-RECORDS-READ.
+017000     DISPLAY 'DIVBAT01 - RECORDS WRITTEN   = ' DB-RECORDS-WRITTEN.
+017010     DISPLAY 'DIVBAT01 - REJECTED          = ' DB-REJECTED-COUNT.
+017020     DISPLAY 'DIVBAT01 - PRIME             = ' DB-PRIME-COUNT.
+017030     DISPLAY 'DIVBAT01 - COMPOSITE         = ' DB-COMPOSITE-COUNT.
+017040     DISPLAY 'DIVBAT01 - MASTER FILE HITS  = ' DB-MASTER-HITS.
+017050     DISPLAY 'DIVBAT01 - LARGEST RESLEN    = ' DB-MAX-RESLEN.
+017060 3000-EXIT.
+017070     EXIT.
+017080
+017090*----------------------------------------------------------------
+017100* 3050-CLEAR-CHECKPOINT
+017110*   THE RUN FINISHED CLEANLY, SO THE CHECKPOINT IS RESET TO A
+017120*   ZERO-PROGRESS RECORD. THAT WAY A FRESH RUN TOMORROW AGAINST A
+017130*   NEW INPUT FILE WILL NOT MISTAKE TODAY'S LEFTOVER CHECKPOINT
+017140*   FOR A RESTART.
+017150*----------------------------------------------------------------
+017160 3050-CLEAR-CHECKPOINT.
+017170     MOVE ZERO TO DK-LAST-KEY-NUM.
+017180     MOVE ZERO TO DK-RECORDS-READ.
+017190     MOVE ZERO TO DK-RECORDS-WRITTEN.
+017200     MOVE ZERO TO DK-PRIME-COUNT.
+017210     MOVE ZERO TO DK-COMPOSITE-COUNT.
+017220     MOVE ZERO TO DK-REJECTED-COUNT.
+017230     MOVE ZERO TO DK-MASTER-HITS.
+017240     MOVE ZERO TO DK-MAX-RESLEN.
+017250     OPEN OUTPUT DIVCKPT.
+017260     IF DB-DIVCKPT-STATUS IS NOT EQUAL TO '00'
+017270         DISPLAY 'DIVBAT01 - UNABLE TO OPEN DIVCKPT, STATUS = '
+017280             DB-DIVCKPT-STATUS
+017290         MOVE 16 TO RETURN-CODE
+017300         GOBACK
+017310     END-IF.
+017320     WRITE DK-CHECKPOINT-RECORD.
+017330     IF DB-DIVCKPT-STATUS IS NOT EQUAL TO '00'
+017340         DISPLAY 'DIVBAT01 - WRITE ERROR ON DIVCKPT, STATUS = '
+017350             DB-DIVCKPT-STATUS
+017360         MOVE 16 TO RETURN-CODE
+017370         GOBACK
+017380     END-IF.
+017390     CLOSE DIVCKPT.
+017400 3050-EXIT.
+017410     EXIT.
