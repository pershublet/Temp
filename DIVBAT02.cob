@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DIVBAT02.
+000300 AUTHOR.        R HENLEY.
+000400 INSTALLATION.  DATA CENTER SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700 REMARKS.       CONVERTER DRIVER FOR THE ORDER SYSTEM EXTRACT.
+000800*                READS THE ORDER SYSTEM'S LOT/PACK-QUANTITY
+000900*                EXTRACT, WHICH CARRIES ITS QUANTITY FIELD AS
+001000*                COMP-3 PACKED DECIMAL RATHER THAN THE COMP-5
+001100*                BINARY NUM DIVISORS EXPECTS. CALLS DIVISORS'
+001200*                DIVSORP3 ENTRY POINT, WHICH DOES THE PACKED-TO-
+001300*                BINARY CONVERSION, AND CARRIES THE ORIGINAL
+001400*                PACKED QUANTITY THROUGH TO THE OUTPUT RECORD SO
+001500*                IT CAN BE JOINED BACK TO THE EXTRACT.
+001600*----------------------------------------------------------------
+001700* MODIFICATION HISTORY
+001800*  DATE      INIT  DESCRIPTION
+001900*  08/09/26  RH    ORIGINAL PROGRAM.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DIVINP3 ASSIGN TO DIVINP3
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS DB-DIVINP3-STATUS.
+003000
+003100     SELECT DIVOUT3 ASSIGN TO DIVOUT3
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS DB-DIVOUT3-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  DIVINP3
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  DB-INPUT-RECORD3.
+004100     03  DB-IN-QTY-PACKED   PIC 9(6) COMP-3.
+004200     03  FILLER             PIC X(76).
+004300
+004400 FD  DIVOUT3
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DB-OUTPUT-RECORD3.
+004800     03  DB-OUT-QTY-PACKED  PIC 9(6) COMP-3.
+004900     03  DB-OUT-NUM3        PIC 9(6).
+005000     03  DB-OUT-RESLEN3     PIC 9(3).
+005100     03  DB-OUT-RC3         PIC 9(2).
+005200     03  DB-OUT-PRIME-FLAG3 PIC X(01).
+005300     03  DB-OUT-DIVISORS3   OCCURS 240 TIMES
+005400                            PIC 9(6).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  DB-SWITCHES.
+005800     03  DB-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+005900         88  DB-END-OF-INPUT        VALUE 'Y'.
+006000
+006100 01  DB-FILE-STATUSES.
+006200     03  DB-DIVINP3-STATUS  PIC X(02)  VALUE '00'.
+006300     03  DB-DIVOUT3-STATUS  PIC X(02)  VALUE '00'.
+006400
+006500 01  DB-COUNTERS.
+006600     03  DB-RECORDS-READ    PIC 9(7)  COMP  VALUE ZERO.
+006700     03  DB-RECORDS-WRITTEN PIC 9(7)  COMP  VALUE ZERO.
+006800     03  DB-REJECTED-COUNT  PIC 9(7)  COMP  VALUE ZERO.
+006850     03  DB-I               PIC 9(3)  COMP-5 VALUE ZERO.
+006900
+007000     COPY DIVRSLT.
+007100
+007200 PROCEDURE DIVISION.
+007300*----------------------------------------------------------------
+007400* 0000-MAIN-LOGIC
+007500*----------------------------------------------------------------
+007600 0000-MAIN-LOGIC.
+007700     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007900         UNTIL DB-END-OF-INPUT.
+008000     PERFORM 3000-TERMINATE      THRU 3000-EXIT.
+008100     GOBACK.
+008200
+008300*----------------------------------------------------------------
+008400* 1000-INITIALIZE
+008500*----------------------------------------------------------------
+008600 1000-INITIALIZE.
+008700     OPEN INPUT  DIVINP3.
+008800     IF DB-DIVINP3-STATUS IS NOT EQUAL TO '00'
+008900         DISPLAY 'DIVBAT02 - UNABLE TO OPEN DIVINP3, STATUS = '
+009000             DB-DIVINP3-STATUS
+009100         MOVE 16 TO RETURN-CODE
+009200         GOBACK
+009300     END-IF.
+009400
+009500     OPEN OUTPUT DIVOUT3.
+009600     IF DB-DIVOUT3-STATUS IS NOT EQUAL TO '00'
+009700         DISPLAY 'DIVBAT02 - UNABLE TO OPEN DIVOUT3, STATUS = '
+009800             DB-DIVOUT3-STATUS
+009900         MOVE 16 TO RETURN-CODE
+010000         GOBACK
+010100     END-IF.
+010200
+010300     PERFORM 2100-READ-DIVINP3 THRU 2100-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------------
+010800* 2000-PROCESS-RECORD
+010900*   CONVERTS THE PACKED QUANTITY TO BINARY VIA DIVISORS' DIVSORP3
+011000*   ENTRY POINT, WRITES THE RESULT (CARRYING THE ORIGINAL PACKED
+011100*   QUANTITY THROUGH), AND READS THE NEXT INPUT RECORD.
+011200*----------------------------------------------------------------
+011300 2000-PROCESS-RECORD.
+011400     CALL 'DIVSORP3' USING DB-IN-QTY-PACKED DIV-RESULT.
+011500     PERFORM 2300-WRITE-DIVOUT3 THRU 2300-EXIT.
+011600     PERFORM 2100-READ-DIVINP3  THRU 2100-EXIT.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000*----------------------------------------------------------------
+012100* 2100-READ-DIVINP3
+012200*----------------------------------------------------------------
+012300 2100-READ-DIVINP3.
+012400     READ DIVINP3
+012500         AT END
+012600             SET DB-END-OF-INPUT TO TRUE
+012700     END-READ.
+012800     IF NOT DB-END-OF-INPUT
+012900         ADD 1 TO DB-RECORDS-READ
+013000     END-IF.
+013100 2100-EXIT.
+013200     EXIT.
+013300
+013400*----------------------------------------------------------------
+013500* 2300-WRITE-DIVOUT3
+013600*----------------------------------------------------------------
+013700 2300-WRITE-DIVOUT3.
+013800     MOVE SPACES           TO DB-OUTPUT-RECORD3.
+013900     MOVE DB-IN-QTY-PACKED TO DB-OUT-QTY-PACKED.
+014000     MOVE DB-IN-QTY-PACKED TO DB-OUT-NUM3.
+014100     MOVE DIV-RESLEN       TO DB-OUT-RESLEN3.
+014200     MOVE DIV-RC           TO DB-OUT-RC3.
+014300     MOVE DIV-PRIME-FLAG   TO DB-OUT-PRIME-FLAG3.
+014400     IF DIV-RC-INVALID-NUM
+014500         ADD 1 TO DB-REJECTED-COUNT
+014600         DISPLAY 'DIVBAT02 - QTY REJECTED BY DIVISORS, QTY = '
+014700             DB-IN-QTY-PACKED
+014800     END-IF.
+014900     PERFORM 2310-MOVE-DIVISOR THRU 2310-EXIT
+015000         VARYING DB-I FROM 1 BY 1
+015100         UNTIL DB-I IS GREATER THAN 240.
+015200     WRITE DB-OUTPUT-RECORD3.
+015300     IF DB-DIVOUT3-STATUS IS NOT EQUAL TO '00'
+015400         DISPLAY 'DIVBAT02 - WRITE ERROR ON DIVOUT3, STATUS = '
+015500             DB-DIVOUT3-STATUS
+015600         MOVE 16 TO RETURN-CODE
+015700         GOBACK
+015800     END-IF.
+015900     ADD 1 TO DB-RECORDS-WRITTEN.
+016000 2300-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------------
+016400* 2310-MOVE-DIVISOR
+016500*----------------------------------------------------------------
+016600 2310-MOVE-DIVISOR.
+016700     IF DB-I IS LESS THAN OR EQUAL TO DIV-RESLEN
+016800         MOVE DIV-RES (DB-I) TO DB-OUT-DIVISORS3 (DB-I)
+016900     ELSE
+017000         MOVE ZERO TO DB-OUT-DIVISORS3 (DB-I)
+017100     END-IF.
+017200 2310-EXIT.
+017300     EXIT.
+017400
+017500*----------------------------------------------------------------
+017600* 3000-TERMINATE
+017700*----------------------------------------------------------------
+017800 3000-TERMINATE.
+017900     CLOSE DIVINP3.
+018000     CLOSE DIVOUT3.
+018100     DISPLAY 'DIVBAT02 - RECORDS READ      = ' DB-RECORDS-READ.
+018200     DISPLAY 'DIVBAT02 - RECORDS WRITTEN   = ' DB-RECORDS-WRITTEN.
+018300     DISPLAY 'DIVBAT02 - REJECTED          = ' DB-REJECTED-COUNT.
+018400 3000-EXIT.
+018500     EXIT.
