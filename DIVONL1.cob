@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DIVONL1.
+000300 AUTHOR.        R HENLEY.
+000400 INSTALLATION.  DATA CENTER SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED.
+000700 REMARKS.       PSEUDO-CONVERSATIONAL CICS TRANSACTION DIVI.
+000800*                TAKES A NUM KEYED ON THE DIVMAP1 SCREEN, CALLS
+000900*                DIVISORS DIRECTLY (THE SAME SUBROUTINE DIVBAT01
+001000*                DRIVES IN BATCH), AND DISPLAYS RESLEN, THE
+001100*                PRIME/COMPOSITE CLASSIFICATION, AND THE DIVISOR
+001200*                LIST BACK TO THE TERMINAL FOR AD HOC LOOKUPS
+001300*                THAT CAN'T WAIT FOR THE NIGHTLY RUN. THE DIVISOR
+001400*                LIST IS PAGED WITH PF7/PF8 WHEN IT DOESN'T FIT
+001500*                ON ONE SCREEN.
+001600*----------------------------------------------------------------
+001700* MODIFICATION HISTORY
+001800*  DATE      INIT  DESCRIPTION
+001900*  08/09/26  RH    ORIGINAL PROGRAM.
+001950*  08/09/26  RH    DROPPED DO-DIVISORS-PER-LINE FROM 11 TO 9 --
+001960*                  DIVLSTO/DIVLSTI ARE ONLY 78 BYTES, AND 11
+001970*                  ENTRIES AT UP TO 8 BYTES (6-DIGIT NUMBER PLUS
+001980*                  ', ') EXCEEDS THAT. 9 IS THE MOST THAT FITS.
+001985*  08/09/26  RH    4100-EDIT-ONE-DIVISOR NO LONGER APPENDS ', '
+001990*                  AFTER THE LAST DIVISOR SHOWN ON A PAGE.
+001991*  08/09/26  RH    SWITCHED THE THREE CALLS TO DIVISORS OVER TO
+001992*                  DIVSORC1, THE ALTERNATE ENTRY POINT THAT SKIPS
+001993*                  THE SEQUENTIAL FILE I/O AGAINST DIVEXCP/DIVAUD
+001994*                  THAT THIS TRANSACTION CANNOT SAFELY DO UNDER
+001996*                  CICS.
+001998*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  DO-SWITCHES.
+002800     03  DO-VALID-SWITCH    PIC X(01)  VALUE 'Y'.
+002900         88  DO-INPUT-IS-VALID     VALUE 'Y'.
+003000         88  DO-INPUT-IS-INVALID   VALUE 'N'.
+003100
+003200 01  DO-WORK-FIELDS.
+003300     03  DO-NUM             PIC 9(6) COMP-5.
+003400     03  DO-NUM-DISP        PIC 9(6).
+003500     03  DO-DIVISORS-PER-LINE PIC 9(2) COMP-5 VALUE 9.
+003600     03  DO-LIST-PTR        PIC 9(3) COMP-5.
+003700     03  DO-PAGE-END        PIC 9(3) COMP-5.
+003800     03  DO-REMAINING       PIC 9(3).
+003900     03  DO-EDIT-DIVISOR    PIC 9(6).
+003950     03  DO-I               PIC 9(3) COMP-5.
+004000
+004100     COPY DIVRSLT.
+004200
+004300     COPY DIVMAP1.
+004350
+004400     COPY DFHAID.
+004450
+004500 01  DIVONL1-COMMAREA.
+004600     03  CA-NUM             PIC 9(6) COMP-5.
+004700     03  CA-PAGE-START      PIC 9(3) COMP-5.
+004800
+004900 LINKAGE SECTION.
+005000 01  DFHCOMMAREA.
+005100     03  LK-CA-NUM          PIC 9(6) COMP-5.
+005200     03  LK-CA-PAGE-START   PIC 9(3) COMP-5.
+005300
+005400 PROCEDURE DIVISION USING DFHCOMMAREA.
+005500*----------------------------------------------------------------
+005600* 0000-MAIN-LOGIC
+005700*   PSEUDO-CONVERSATIONAL ENTRY POINT FOR TRANSID DIVI. ON THE
+005800*   FIRST ENTRY (EIBCALEN = 0) THE TERMINAL GETS A BLANK SCREEN;
+005900*   ON EVERY LATER ENTRY THE COMMAREA CARRIES THE LAST NUM AND
+006000*   PAGING POSITION FORWARD SO THE DIVISOR LIST CAN BE SCROLLED.
+006100*----------------------------------------------------------------
+006200 0000-MAIN-LOGIC.
+006300     IF EIBCALEN = 0
+006400         MOVE ZERO TO DIVONL1-COMMAREA
+006500         PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT
+006600     ELSE
+006700         MOVE LK-CA-NUM        TO CA-NUM
+006800         MOVE LK-CA-PAGE-START TO CA-PAGE-START
+006900         EVALUATE TRUE
+007000             WHEN EIBAID = DFHCLEAR
+007100                 MOVE ZERO TO DIVONL1-COMMAREA
+007200                 PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT
+007300             WHEN EIBAID = DFHPF3
+007400                 PERFORM 8000-SEND-GOODBYE THRU 8000-EXIT
+007500                 EXEC CICS RETURN
+007600                 END-EXEC
+007700             WHEN EIBAID = DFHENTER
+007800                 PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+007900             WHEN EIBAID = DFHPF7
+008000                 PERFORM 3000-PAGE-BACKWARD THRU 3000-EXIT
+008100             WHEN EIBAID = DFHPF8
+008200                 PERFORM 3100-PAGE-FORWARD THRU 3100-EXIT
+008300             WHEN OTHER
+008400                 PERFORM 9000-INVALID-KEY THRU 9000-EXIT
+008500         END-EVALUATE
+008600     END-IF.
+008700
+008800     MOVE CA-NUM        TO LK-CA-NUM.
+008900     MOVE CA-PAGE-START TO LK-CA-PAGE-START.
+009000     EXEC CICS RETURN TRANSID('DIVI')
+009100         COMMAREA(DFHCOMMAREA)
+009200         LENGTH(LENGTH OF DFHCOMMAREA)
+009300     END-EXEC.
+009400
+009500*----------------------------------------------------------------
+009600* 1000-SEND-INITIAL-SCREEN
+009700*----------------------------------------------------------------
+009800 1000-SEND-INITIAL-SCREEN.
+009900     MOVE LOW-VALUE TO DIVMAP1O.
+010000     MOVE 'ENTER A NUM (2-999999) AND PRESS ENTER.' TO MSGO.
+010100     EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+010200         FROM(DIVMAP1O) ERASE
+010300     END-EXEC.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700*----------------------------------------------------------------
+010800* 2000-PROCESS-INQUIRY
+010900*   RECEIVES THE KEYED NUM, VALIDATES IT, CALLS DIVISORS, AND
+011000*   SENDS BACK THE FIRST PAGE OF THE RESULT.
+011100*----------------------------------------------------------------
+011200 2000-PROCESS-INQUIRY.
+011300     EXEC CICS RECEIVE MAP('DIVMAP1') MAPSET('DIVMSP1')
+011400         INTO(DIVMAP1I)
+011500     END-EXEC.
+011600
+011700     SET DO-INPUT-IS-VALID TO TRUE.
+011800     IF NUMI IS NOT NUMERIC
+011900         SET DO-INPUT-IS-INVALID TO TRUE
+012000     ELSE
+012100         MOVE NUMI TO DO-NUM
+012110         IF DO-NUM IS LESS THAN 2 OR DO-NUM IS GREATER THAN 999999
+012120             SET DO-INPUT-IS-INVALID TO TRUE
+012130         END-IF
+012200     END-IF.
+012300
+012400     IF DO-INPUT-IS-INVALID
+012500         MOVE 'NUM MUST BE NUMERIC, 2-999999. RE-ENTER.'
+012600             TO MSGO
+012700         EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+012800             FROM(DIVMAP1O) DATAONLY CURSOR(0)
+012900         END-EXEC
+013000         GO TO 2000-EXIT
+013100     END-IF.
+013200
+013300     MOVE DO-NUM TO CA-NUM.
+013400     MOVE ZERO   TO CA-PAGE-START.
+013500     CALL 'DIVSORC1' USING DO-NUM DIV-RESULT.
+013600
+013700     IF DIV-RC-INVALID-NUM
+013800         MOVE SPACE TO DIVLSTO
+013900         MOVE '---' TO RESLENO
+014000         MOVE 'N/A' TO PRMFLDO
+014100         MOVE SPACE TO MOREMSGO
+014150         MOVE DO-NUM TO DO-NUM-DISP
+014200         STRING 'NUM ' DO-NUM-DISP ' IS OUT OF RANGE (2-999999).'
+014300             DELIMITED BY SIZE INTO MSGO
+014400         EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+014500             FROM(DIVMAP1O) DATAONLY CURSOR(0)
+014600         END-EXEC
+014700         GO TO 2000-EXIT
+014800     END-IF.
+014900
+015000     MOVE DIV-RESLEN TO RESLENO.
+015100     IF DIV-IS-PRIME
+015200         MOVE 'PRIME'     TO PRMFLDO
+015300     ELSE
+015400         MOVE 'COMPOSITE' TO PRMFLDO
+015500     END-IF.
+015600
+015700     PERFORM 4000-BUILD-DIVISOR-PAGE THRU 4000-EXIT.
+015800     MOVE SPACE TO MSGO.
+015900     EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+016000         FROM(DIVMAP1O) DATAONLY CURSOR(0)
+016100     END-EXEC.
+016200 2000-EXIT.
+016300     EXIT.
+016400
+016500*----------------------------------------------------------------
+016600* 3000-PAGE-BACKWARD / 3100-PAGE-FORWARD
+016700*   REDISPLAY THE DIVISOR LIST FOR THE LAST NUM LOOKED UP, ONE
+016800*   PAGE EARLIER OR LATER. A FRESH CALL TO DIVISORS IS CHEAP
+016900*   ENOUGH (THE ALGORITHM IS O(SQRT(NUM))) THAT IT IS SIMPLER TO
+017000*   RECOMPUTE THE RESULT THAN TO CARRY THE WHOLE DIVISOR TABLE IN
+017100*   THE COMMAREA BETWEEN PSEUDO-CONVERSATIONAL TURNS.
+017200*----------------------------------------------------------------
+017300 3000-PAGE-BACKWARD.
+017400     IF CA-PAGE-START IS GREATER THAN ZERO
+017500         COMPUTE CA-PAGE-START = CA-PAGE-START -
+017600             (DO-DIVISORS-PER-LINE * 2)
+017700         IF CA-PAGE-START IS LESS THAN ZERO
+017800             MOVE ZERO TO CA-PAGE-START
+017900         END-IF
+018000     END-IF.
+018100     CALL 'DIVSORC1' USING CA-NUM DIV-RESULT.
+018200     PERFORM 4000-BUILD-DIVISOR-PAGE THRU 4000-EXIT.
+018300     MOVE SPACE TO MSGO.
+018400     EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+018500         FROM(DIVMAP1O) DATAONLY CURSOR(0)
+018600     END-EXEC.
+018700 3000-EXIT.
+018800     EXIT.
+018900
+019000 3100-PAGE-FORWARD.
+019100     CALL 'DIVSORC1' USING CA-NUM DIV-RESULT.
+019200     IF CA-PAGE-START + DO-DIVISORS-PER-LINE IS LESS THAN
+019300             DIV-RESLEN
+019400         COMPUTE CA-PAGE-START = CA-PAGE-START +
+019500             DO-DIVISORS-PER-LINE
+019600     END-IF.
+019700     PERFORM 4000-BUILD-DIVISOR-PAGE THRU 4000-EXIT.
+019800     MOVE SPACE TO MSGO.
+019900     EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+020000         FROM(DIVMAP1O) DATAONLY CURSOR(0)
+020100     END-EXEC.
+020200 3100-EXIT.
+020300     EXIT.
+020400
+020500*----------------------------------------------------------------
+020600* 4000-BUILD-DIVISOR-PAGE
+020700*   FORMATS ONE SCREEN'S WORTH OF DIVISORS STARTING AT
+020800*   CA-PAGE-START + 1, AND SETS MOREMSGO TO TELL THE OPERATOR
+020900*   WHETHER PF7/PF8 WILL TURN UP ANYTHING.
+021000*----------------------------------------------------------------
+021100 4000-BUILD-DIVISOR-PAGE.
+021200     MOVE SPACE TO DIVLSTO.
+021300     MOVE 1     TO DO-LIST-PTR.
+021400     COMPUTE DO-PAGE-END = CA-PAGE-START + DO-DIVISORS-PER-LINE.
+021500     IF DO-PAGE-END IS GREATER THAN DIV-RESLEN
+021600         MOVE DIV-RESLEN TO DO-PAGE-END
+021700     END-IF.
+021800     PERFORM 4100-EDIT-ONE-DIVISOR THRU 4100-EXIT
+021900         VARYING DO-I FROM CA-PAGE-START BY 1
+022000         UNTIL DO-I IS GREATER THAN OR EQUAL TO DO-PAGE-END.
+022100
+022200     COMPUTE DO-REMAINING = DIV-RESLEN - DO-PAGE-END.
+022300     IF DO-REMAINING IS GREATER THAN ZERO
+022400         STRING '...AND ' DO-REMAINING
+022500             ' MORE (PF8 FOR NEXT PAGE)' DELIMITED BY SIZE
+022600             INTO MOREMSGO
+022700     ELSE
+022800         IF CA-PAGE-START IS GREATER THAN ZERO
+022900             MOVE 'END OF LIST (PF7 FOR PREVIOUS PAGE)'
+023000                 TO MOREMSGO
+023100         ELSE
+023200             MOVE SPACE TO MOREMSGO
+023300         END-IF
+023400     END-IF.
+023500 4000-EXIT.
+023600     EXIT.
+023700
+023800*----------------------------------------------------------------
+023900* 4100-EDIT-ONE-DIVISOR
+024000*   DO-I IS ZERO-RELATIVE HERE (0 = FIRST DIVISOR) SO IT CAN BE
+024100*   DRIVEN STRAIGHT FROM CA-PAGE-START; DIV-RES ITSELF IS
+024200*   ONE-RELATIVE, SO THE SUBSCRIPT BELOW ADDS 1 BACK IN.
+024300*----------------------------------------------------------------
+024400 4100-EDIT-ONE-DIVISOR.
+024500     MOVE DIV-RES (DO-I + 1) TO DO-EDIT-DIVISOR.
+024550     IF DO-I + 1 IS LESS THAN DO-PAGE-END
+024600         STRING DO-EDIT-DIVISOR DELIMITED BY SIZE
+024700             ', '             DELIMITED BY SIZE
+024800             INTO DIVLSTO
+024900             WITH POINTER DO-LIST-PTR
+025000         END-STRING
+025020     ELSE
+025040         STRING DO-EDIT-DIVISOR DELIMITED BY SIZE
+025060             INTO DIVLSTO
+025080             WITH POINTER DO-LIST-PTR
+025090         END-STRING
+025095     END-IF.
+025100 4100-EXIT.
+025200     EXIT.
+025500
+025600*----------------------------------------------------------------
+025700* 8000-SEND-GOODBYE
+025800*----------------------------------------------------------------
+025900 8000-SEND-GOODBYE.
+026000     EXEC CICS SEND TEXT
+026100         FROM('DIVI - DIVISOR INQUIRY COMPLETE')
+026200         LENGTH(30) ERASE FREEKB
+026300     END-EXEC.
+026400 8000-EXIT.
+026500     EXIT.
+026600
+026700*----------------------------------------------------------------
+026800* 9000-INVALID-KEY
+026900*----------------------------------------------------------------
+027000 9000-INVALID-KEY.
+027100     MOVE 'INVALID KEY PRESSED - USE ENTER, PF7, PF8, OR PF3.'
+027200         TO MSGO.
+027300     EXEC CICS SEND MAP('DIVMAP1') MAPSET('DIVMSP1')
+027400         FROM(DIVMAP1O) DATAONLY CURSOR(0)
+027500     END-EXEC.
+027600 9000-EXIT.
+027700     EXIT.
