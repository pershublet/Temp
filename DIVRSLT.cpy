@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------
+000200* DIVRSLT.CPY
+000300*   SHARED RESULT STRUCTURE RETURNED BY THE DIVISORS SUBROUTINE.
+000400*   COPY THIS INTO THE LINKAGE SECTION OF ANY PROGRAM THAT CALLS
+000500*   DIVISORS, OR INTO THE WORKING-STORAGE OF ANY PROGRAM THAT
+000600*   BUILDS A RESULT AREA TO HAND IT, SO EVERY CALLER STAYS IN
+000700*   STEP WITH THE OCCURS BOUNDS AND RETURN-CODE MEANINGS.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*  DATE      INIT  DESCRIPTION
+001100*  08/09/26  RH    ORIGINAL COPYBOOK, PULLED OUT OF DIVISORS AND
+001200*                  DIVBAT01'S HAND-DECLARED LINKAGE SO BOTH STAY
+001300*                  IN SYNC ON ONE DEFINITION.
+001400*----------------------------------------------------------------
+001500 01  DIV-RESULT.
+001600     03  DIV-RESLEN     PIC 9(3).
+001700     03  DIV-RC         PIC 9(2).
+001800         88  DIV-RC-OK             VALUE 0.
+001900         88  DIV-RC-INVALID-NUM    VALUE 1.
+002000         88  DIV-RC-TABLE-OVERFLOW VALUE 2.
+002100     03  DIV-PRIME-FLAG PIC X(01).
+002200         88  DIV-IS-PRIME          VALUE 'Y'.
+002300         88  DIV-IS-COMPOSITE      VALUE 'N'.
+002400     03  DIV-RES        OCCURS 0 TO 240 TIMES
+002500                        DEPENDING ON DIV-RESLEN
+002600                        INDEXED BY DV-I DV-J
+002700                        PIC 9(6).
