@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000200* DIVCKPT.CPY
+000300*   RECORD LAYOUT FOR THE BATCH DRIVER'S CHECKPOINT FILE
+000400*   (DIVCKPT). REWRITTEN WHOLESALE EVERY CHECKPOINT INTERVAL
+000500*   WITH THE LAST SUCCESSFULLY PROCESSED INPUT KEY AND THE
+000600*   RUN-TO-DATE SUMMARY COUNTERS, SO A RESTARTED RUN CAN PICK UP
+000700*   WHERE THE LAST ONE LEFT OFF INSTEAD OF REPROCESSING FROM
+000800*   RECORD ONE. COPY THIS UNDER THE FD FOR DIVCKPT IN ANY
+000900*   PROGRAM THAT OPENS THE FILE.
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*  DATE      INIT  DESCRIPTION
+001300*  08/09/26  RH    ORIGINAL COPYBOOK.
+001400*----------------------------------------------------------------
+001500 01  DK-CHECKPOINT-RECORD.
+001600     03  DK-LAST-KEY-NUM    PIC 9(6).
+001700     03  DK-RECORDS-READ    PIC 9(7).
+001800     03  DK-RECORDS-WRITTEN PIC 9(7).
+001900     03  DK-PRIME-COUNT     PIC 9(7).
+002000     03  DK-COMPOSITE-COUNT PIC 9(7).
+002100     03  DK-REJECTED-COUNT  PIC 9(7).
+002200     03  DK-MASTER-HITS     PIC 9(7).
+002300     03  DK-MAX-RESLEN      PIC 9(3).
+002400     03  FILLER             PIC X(29).
