@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* DIVMSTR.CPY
+000300*   RECORD LAYOUT FOR THE DIVISOR MASTER FILE (DIVMSTR), KEYED
+000400*   BY NUM. HOLDS THE LAST COMPUTED RESULT FOR A NUM SO REPEAT
+000500*   PART NUMBERS IN THE NIGHTLY INPUT DON'T HAVE TO BE RECOMPUTED.
+000600*   COPY THIS UNDER THE FD FOR DIVMSTR IN ANY PROGRAM THAT OPENS
+000700*   THE FILE.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*  DATE      INIT  DESCRIPTION
+001100*  08/09/26  RH    ORIGINAL COPYBOOK.
+001200*----------------------------------------------------------------
+001300 01  DM-MASTER-RECORD.
+001400     03  DM-NUM             PIC 9(6).
+001500     03  DM-RESLEN          PIC 9(3).
+001600     03  DM-PRIME-FLAG      PIC X(01).
+001700         88  DM-IS-PRIME           VALUE 'Y'.
+001800         88  DM-IS-COMPOSITE       VALUE 'N'.
+001900     03  DM-DATE-COMPUTED   PIC 9(8).
+002000     03  DM-DIVISORS        OCCURS 240 TIMES
+002100                            PIC 9(6).
