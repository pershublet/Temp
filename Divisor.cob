@@ -1,58 +1,353 @@
-       identification division.
-       program-id. Divisors.
-      
-       data division.
-       local-storage section.
-       77 N            pic 999.
-       77 d            pic 9(3) comp-5.
-       77 q            pic 9(5).
-       77 r            pic 9(3).
-      
-       linkage section.
-       01  num         pic 9(6) comp-5.
-       01  result.
-           03  resLen  pic 9(3).
-           03  res     pic 9(6) occurs 0 to 200 times
-                                depending on resLen
-                                indexed by i, j.
-       procedure division using num result.
-      
-      *   set `resLen` to 0 if `num` is a prime number.
-          set i to 0.
-          set j to 201.
-          compute N rounded = function sqrt(num)
-      
-          if function MOD(num, 2) equals to 0 then
-              set i up by 1
-              set j down by 1
-              move 2 to res(i)
-              divide num by 2 giving res(j)
-          end-if.
-      
-          perform varying d from 3 by 1 until d is greater than N
-              divide num by d
-                  giving q
-                  remainder r
-      
-              if r equals to 0 then
-                  set i up by 1
-                  set j down by 1
-                  move d to res(i)
-                  move q to res(j)
-              end-if
-          end-perform.
-          
-          if res(i) equals to res(j) then
-              set j up by 1
-          end-if.
-      
-          perform until j is greater than 200
-              set i up by 1
-              move res(j) to res(i)
-              set j up by 1
-          end-perform.
-        
-          move i to resLen.
-      
-          goback.
-       end program Divisors.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DIVISORS.
+000300 AUTHOR.        R HENLEY.
+000400 INSTALLATION.  DATA CENTER SYSTEMS GROUP.
+000500 DATE-WRITTEN.  01/06/20.
+000600 DATE-COMPILED.
+000700 REMARKS.       RETURNS THE LIST OF DIVISORS OF A GIVEN INTEGER,
+000800*                ALONG WITH A COUNT OF HOW MANY WERE FOUND. A
+000900*                RESLEN OF ZERO ON RETURN INDICATES A PRIME
+001000*                NUMBER.
+001100*----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300*  DATE      INIT  DESCRIPTION
+001400*  01/06/20  RH    ORIGINAL PROGRAM.
+001500*  08/09/26  RH    RAISED THE DIVISOR TABLE CAPACITY FROM 200 TO
+001600*                  240 (2 MORE THAN THE 238 NON-TRIVIAL DIVISORS
+001700*                  OF THE WORST CASE UNDER 1,000,000, 720720 --
+001800*                  1 AND THE NUM ITSELF ARE NOT STORED) AND ADDED
+001900*                  AN EXPLICIT BOUNDS CHECK AHEAD OF EVERY TABLE
+002000*                  STORE, SO AN OVERFLOW SETS DIV-RC-TABLE-
+002010*                  OVERFLOW INSTEAD OF WALKING OFF THE END OF
+002020*                  DIV-RES.
+002050*  08/09/26  RH    REJECT NUM OUTSIDE OF 2 THRU 999999 ON ENTRY
+002060*                  INSTEAD OF RUNNING IT THROUGH THE SQRT/MOD
+002070*                  LOGIC. REJECTED INPUT IS LOGGED TO DIVEXCP
+002080*                  ALONG WITH THE REASON.
+002090*  08/09/26  RH    ADDED DIV-PRIME-FLAG SO CALLERS NO LONGER
+002092*                  HAVE TO INFER PRIME/COMPOSITE FROM RESLEN.
+002094*  08/09/26  RH    ADDED A RECONCILIATION PASS THAT MULTIPLIES
+002095*                  EACH FRONT/BACK FACTOR PAIR BACK OUT AND
+002096*                  CONFIRMS IT EQUALS NUM. MISMATCHES ARE LOGGED
+002097*                  TO DIVAUD RATHER THAN TRUSTED SILENTLY.
+002098*  08/09/26  RH    MOVED THE RESULT LAYOUT OUT TO THE DIVRSLT
+002099*                  COPYBOOK SO CALLERS STAY IN SYNC WITH IT.
+002101*  08/09/26  RH    ADDED THE DIVSORP3 ALTERNATE ENTRY POINT SO
+002102*                  CALLERS HOLDING A COMP-3 QUANTITY (E.G. THE
+002103*                  ORDER SYSTEM EXTRACT) CAN CONVERT AND CALL IN
+002104*                  ONE STEP INSTEAD OF HAND-CODING THE CONVERSION
+002105*                  AT EVERY CALL SITE.
+002107*  08/09/26  RH    GUARDED THE MIDDLE-DIVISOR DUPLICATE CHECK IN
+002108*                  2000-FIND-DIVISORS WITH DV-I > 0 -- FOR A
+002109*                  PRIME NUM DV-I AND DV-J ARE STILL AT THEIR
+002110*                  1000-INITIALIZE VALUES OF 0 AND 241, BOTH
+002111*                  OUTSIDE DIV-RES'S 1-240 RANGE.
+002113*  08/09/26  RH    THE EVEN-NUMBER SHORTCUT AT THE TOP OF
+002114*                  2000-FIND-DIVISORS STORED 2 AS A FACTOR OF
+002115*                  NUM=2 ITSELF, SINCE FUNCTION MOD(2,2)=0 WITH NO
+002116*                  CHECK THAT 2 IS A PROPER DIVISOR -- REPORTED THE
+002117*                  ONLY EVEN PRIME AS COMPOSITE. GUARDED THE
+002118*                  SHORTCUT TO NUM GREATER THAN 2.
+002120*  08/09/26  RH    ADDED THE DIVSORC1 ALTERNATE ENTRY POINT FOR
+002122*                  CALLERS RUNNING UNDER CICS (DIVONL1). IT SETS
+002124*                  DV-SKIP-FILE-LOG SO 1100-LOG-EXCEPTION AND
+002126*                  2260-LOG-AUDIT-MISMATCH BYPASS THEIR SEQUENTIAL
+002128*                  OPEN/WRITE/CLOSE AGAINST DIVEXCP/DIVAUD, WHICH
+002130*                  MOST CICS REGIONS WILL NOT LET A CALLED PROGRAM
+002132*                  DO DIRECTLY.
+002134*----------------------------------------------------------------
+002150 ENVIRONMENT DIVISION.
+002160 INPUT-OUTPUT SECTION.
+002170 FILE-CONTROL.
+002180     SELECT DIVEXCP ASSIGN TO DIVEXCP
+002190         ORGANIZATION IS SEQUENTIAL
+002200         FILE STATUS IS DV-EXCP-STATUS.
+002205
+002206     SELECT DIVAUD  ASSIGN TO DIVAUD
+002207         ORGANIZATION IS SEQUENTIAL
+002208         FILE STATUS IS DV-AUD-STATUS.
+002210
+002220 DATA DIVISION.
+002230 FILE SECTION.
+002240 FD  DIVEXCP
+002250     RECORDING MODE IS F
+002260     LABEL RECORDS ARE STANDARD.
+002270 01  DV-EXCP-RECORD.
+002280     03  DV-EXCP-NUM        PIC 9(6).
+002290     03  DV-EXCP-REASON     PIC X(30).
+002300     03  FILLER             PIC X(44).
+002305
+002306 FD  DIVAUD
+002307     RECORDING MODE IS F
+002308     LABEL RECORDS ARE STANDARD.
+002309 01  DV-AUD-RECORD.
+002310     03  DV-AUD-NUM         PIC 9(6).
+002311     03  DV-AUD-FACTOR-1    PIC 9(6).
+002312     03  DV-AUD-FACTOR-2    PIC 9(6).
+002313     03  DV-AUD-PRODUCT     PIC 9(12).
+002314     03  DV-AUD-REASON      PIC X(30).
+002315     03  FILLER             PIC X(20).
+002316
+002320 LOCAL-STORAGE SECTION.
+002400 77  DV-MAX-RES     PIC 9(3)    COMP-5 VALUE 240.
+002410 77  DV-NUM-WORK    PIC 9(6)    COMP-5.
+002500 77  DV-N           PIC 9(4)    COMP-5.
+002600 77  DV-D           PIC 9(3)    COMP-5.
+002700 77  DV-Q           PIC 9(6).
+002800 77  DV-R           PIC 9(3).
+002900 77  DV-NEW-I       PIC 9(3)    COMP-5.
+003000 77  DV-NEW-J       PIC 9(3)    COMP-5.
+003050 77  DV-EXCP-STATUS PIC X(02).
+003060 77  DV-AUD-STATUS  PIC X(02).
+003070 77  DV-P           PIC 9(3)    COMP-5.
+003080 77  DV-BACK-P      PIC 9(3)    COMP-5.
+003090 77  DV-PRODUCT     PIC 9(12)   COMP-5.
+003092 77  DV-LOG-SWITCH  PIC X(01)   VALUE 'N'.
+003094     88  DV-SKIP-FILE-LOG           VALUE 'Y'.
+003100
+003200 LINKAGE SECTION.
+003300 01  DIV-NUM            PIC 9(6) COMP-5.
+003350 01  DIV-NUM-PACKED     PIC 9(6) COMP-3.
+003390     COPY DIVRSLT.
+004300
+004400 PROCEDURE DIVISION USING DIV-NUM DIV-RESULT.
+004500*----------------------------------------------------------------
+004600* 0000-MAIN-LOGIC
+004700*----------------------------------------------------------------
+004800 0000-MAIN-LOGIC.
+004810     MOVE DIV-NUM TO DV-NUM-WORK.
+004820     GO TO 0005-COMMON-LOGIC.
+004830
+004840*----------------------------------------------------------------
+004850* 0010-PACKED-ENTRY
+004860*   ALTERNATE ENTRY POINT FOR CALLERS HOLDING NUM AS COMP-3
+004870*   PACKED-DECIMAL (THE ORDER SYSTEM EXTRACT, FOR ONE) INSTEAD OF
+004880*   COMP-5 BINARY. REACHED ONLY VIA CALL 'DIVSORP3' -- A CALL TO
+004890*   THE PRIMARY ENTRY POINT (DIVISORS) NEVER FALLS INTO THIS
+004900*   PARAGRAPH, SINCE 0000-MAIN-LOGIC ABOVE ALWAYS BRANCHES AWAY
+004910*   FIRST. DIV-NUM IS NOT PART OF THIS ENTRY'S USING LIST AND SO
+004920*   HAS NO CALLER-SUPPLIED STORAGE HERE -- THE CONVERTED VALUE
+004930*   GOES STRAIGHT TO THE LOCAL WORKING COPY BOTH ENTRY POINTS
+004940*   SHARE, NOT TO DIV-NUM.
+004950*----------------------------------------------------------------
+004960 0010-PACKED-ENTRY.
+004962     ENTRY 'DIVSORP3' USING DIV-NUM-PACKED DIV-RESULT.
+004964     MOVE DIV-NUM-PACKED TO DV-NUM-WORK.
+004966     GO TO 0005-COMMON-LOGIC.
+004968
+004970*----------------------------------------------------------------
+004972* 0020-CICS-ENTRY
+004974*   ALTERNATE ENTRY POINT FOR CALLERS RUNNING UNDER CICS (DIVONL1,
+004976*   FOR ONE). REACHED ONLY VIA CALL 'DIVSORC1'. 1100-LOG-EXCEPTION
+004978*   AND 2260-LOG-AUDIT-MISMATCH WRITE TO DIVEXCP/DIVAUD WITH PLAIN
+004980*   SEQUENTIAL OPEN/WRITE/CLOSE, WHICH MOST CICS REGIONS DO NOT
+004982*   LET A CALLED PROGRAM DO DIRECTLY AGAINST A NON-CICS-MANAGED
+004984*   DATASET. DV-SKIP-FILE-LOG TELLS BOTH OF THOSE PARAGRAPHS TO
+004986*   BYPASS THE FILE I/O AND FALL THROUGH INSTEAD, SINCE A CICS
+004988*   TRANSACTION CANNOT USE THEM SAFELY AND A BAD NUM OR A
+004990*   RECONCILIATION MISMATCH IS STILL REFLECTED IN DIV-RC AND
+004992*   DIV-PRIME-FLAG EITHER WAY.
+004994*----------------------------------------------------------------
+004996 0020-CICS-ENTRY.
+004998     ENTRY 'DIVSORC1' USING DIV-NUM DIV-RESULT.
+005000     SET DV-SKIP-FILE-LOG TO TRUE.
+005002     MOVE DIV-NUM TO DV-NUM-WORK.
+005004
+005006*----------------------------------------------------------------
+005008* 0005-COMMON-LOGIC
+005010*   SHARED BY ALL THREE ENTRY POINTS ONCE DV-NUM-WORK HOLDS THE
+005012*   VALUE TO PROCESS.
+005014*----------------------------------------------------------------
+005016 0005-COMMON-LOGIC.
+005018     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005020     IF DIV-RC-OK
+005022         PERFORM 2000-FIND-DIVISORS  THRU 2000-EXIT
+005024     END-IF.
+005026     GOBACK.
+005028
+005300*----------------------------------------------------------------
+005400* 1000-INITIALIZE
+005450*   VALIDATES DIV-NUM BEFORE ANY MATH IS DONE ON IT. A NUM OF
+005460*   ZERO OR ONE MAKES THE SQRT/MOD LOGIC BELOW MEANINGLESS, AND
+005470*   999999 IS THE LARGEST VALUE DIV-NUM CAN HOLD, SO BOTH ENDS
+005480*   ARE REJECTED AND LOGGED RATHER THAN PROCESSED.
+005500*----------------------------------------------------------------
+005600 1000-INITIALIZE.
+005700     SET DV-I TO 0.
+005800     SET DV-J TO 241.
+005900     SET DIV-RC-OK TO TRUE.
+005950     MOVE 0 TO DIV-RESLEN.
+005955     MOVE SPACE TO DIV-PRIME-FLAG.
+005960     IF DV-NUM-WORK IS LESS THAN 2
+005970         OR DV-NUM-WORK IS GREATER THAN 999999
+005980         SET DIV-RC-INVALID-NUM TO TRUE
+005990         PERFORM 1100-LOG-EXCEPTION THRU 1100-EXIT
+005995         GO TO 1000-EXIT
+005996     END-IF.
+006000     COMPUTE DV-N ROUNDED = FUNCTION SQRT(DV-NUM-WORK).
+006100 1000-EXIT.
+006200     EXIT.
+006210
+006220*----------------------------------------------------------------
+006230* 1100-LOG-EXCEPTION
+006240*   WRITES THE REJECTED NUM AND THE REASON TO THE EXCEPTION LOG.
+006250*   THE FILE IS OPENED EXTEND (CREATING IT ON THE FIRST WRITE OF
+006260*   THE JOB) AND CLOSED IMMEDIATELY, SINCE DIVISORS HAS NO
+006270*   END-OF-JOB SIGNAL FROM ITS CALLERS TO CLOSE IT ON.
+006280*----------------------------------------------------------------
+006290 1100-LOG-EXCEPTION.
+006295     IF DV-SKIP-FILE-LOG
+006296         GO TO 1100-EXIT
+006297     END-IF.
+006300     MOVE SPACES TO DV-EXCP-RECORD.
+006310     MOVE DV-NUM-WORK TO DV-EXCP-NUM.
+006320     IF DV-NUM-WORK IS LESS THAN 2
+006330         MOVE 'NUM LESS THAN 2 - REJECTED' TO DV-EXCP-REASON
+006340     ELSE
+006350         MOVE 'NUM GREATER THAN 999999 - REJECTED'
+006360             TO DV-EXCP-REASON
+006370     END-IF.
+006380     OPEN EXTEND DIVEXCP.
+006390     IF DV-EXCP-STATUS IS EQUAL TO '35'
+006400         OPEN OUTPUT DIVEXCP
+006410     END-IF.
+006420     WRITE DV-EXCP-RECORD.
+006430     CLOSE DIVEXCP.
+006440 1100-EXIT.
+006450     EXIT.
+006460
+006470*----------------------------------------------------------------
+006500* 2000-FIND-DIVISORS
+006600*   BUILDS THE DIVISOR TABLE: ASCENDING FACTORS LOADED FROM THE
+006700*   FRONT (DV-I), THEIR MATCHING QUOTIENTS LOADED FROM THE BACK
+006800*   (DV-J). IF THE MIDDLE DIVISOR WAS COUNTED TWICE (A PERFECT
+006900*   SQUARE), THE DUPLICATE BACK-HALF ENTRY IS SKIPPED BEFORE THE
+007000*   BACK HALF IS COPIED DOWN NEXT TO THE FRONT HALF.
+007100*----------------------------------------------------------------
+007200 2000-FIND-DIVISORS.
+007300     IF FUNCTION MOD(DV-NUM-WORK, 2) = 0
+007310         AND DV-NUM-WORK IS GREATER THAN 2
+007400         MOVE 2 TO DV-D
+007500         DIVIDE DV-NUM-WORK BY 2 GIVING DV-Q
+007600         PERFORM 2100-STORE-FACTOR-PAIR THRU 2100-EXIT
+007700     END-IF.
+007800
+007900     IF DIV-RC-OK
+008000         PERFORM 2200-SCAN-FACTORS THRU 2200-EXIT
+008100             VARYING DV-D FROM 3 BY 1
+008200             UNTIL DV-D IS GREATER THAN DV-N
+008300                OR DIV-RC IS NOT EQUAL TO 0
+008400     END-IF.
+008500
+008600     IF NOT DIV-RC-OK
+008700         MOVE 0 TO DIV-RESLEN
+008750         SET DIV-IS-COMPOSITE TO TRUE
+008800         GO TO 2000-EXIT
+008900     END-IF.
+008950
+008960     PERFORM 2250-RECONCILE-PAIRS THRU 2250-EXIT
+008970         VARYING DV-P FROM 1 BY 1 UNTIL DV-P IS GREATER THAN DV-I.
+009000
+009100     IF DV-I IS GREATER THAN 0
+009110         AND DIV-RES (DV-I) = DIV-RES (DV-J)
+009200         SET DV-J UP BY 1
+009300     END-IF.
+009400
+009500     PERFORM 2300-COPY-BACK-HALF THRU 2300-EXIT
+009600         UNTIL DV-J IS GREATER THAN DV-MAX-RES.
+009700
+009800     MOVE DV-I TO DIV-RESLEN.
+009850     IF DIV-RESLEN IS EQUAL TO 0
+009860         SET DIV-IS-PRIME TO TRUE
+009870     ELSE
+009880         SET DIV-IS-COMPOSITE TO TRUE
+009890     END-IF.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200*----------------------------------------------------------------
+010300* 2100-STORE-FACTOR-PAIR
+010400*   STORES THE FACTOR CURRENTLY IN DV-D AND ITS MATCHING
+010500*   QUOTIENT CURRENTLY IN DV-Q, AFTER CONFIRMING BOTH TABLE
+010600*   SLOTS ARE STILL WITHIN CAPACITY.
+010700*----------------------------------------------------------------
+010800 2100-STORE-FACTOR-PAIR.
+010900     COMPUTE DV-NEW-I = DV-I + 1.
+011000     COMPUTE DV-NEW-J = DV-J - 1.
+011100     IF DV-NEW-I IS GREATER THAN DV-MAX-RES
+011200         OR DV-NEW-J IS LESS THAN DV-NEW-I
+011300         SET DIV-RC-TABLE-OVERFLOW TO TRUE
+011400         GO TO 2100-EXIT
+011500     END-IF.
+011600     SET DV-I UP BY 1.
+011700     SET DV-J DOWN BY 1.
+011800     MOVE DV-D TO DIV-RES (DV-I).
+011900     MOVE DV-Q TO DIV-RES (DV-J).
+012000 2100-EXIT.
+012100     EXIT.
+012200
+012300*----------------------------------------------------------------
+012400* 2200-SCAN-FACTORS
+012500*----------------------------------------------------------------
+012600 2200-SCAN-FACTORS.
+012700     DIVIDE DV-NUM-WORK BY DV-D GIVING DV-Q REMAINDER DV-R.
+012800     IF DV-R = 0
+012900         PERFORM 2100-STORE-FACTOR-PAIR THRU 2100-EXIT
+013000     END-IF.
+013100 2200-EXIT.
+013200     EXIT.
+013300
+013400*----------------------------------------------------------------
+013500* 2300-COPY-BACK-HALF
+013600*----------------------------------------------------------------
+013700 2300-COPY-BACK-HALF.
+013800     SET DV-I UP BY 1.
+013900     MOVE DIV-RES (DV-J) TO DIV-RES (DV-I).
+014000     SET DV-J UP BY 1.
+014100 2300-EXIT.
+014200     EXIT.
+014300
+014310*----------------------------------------------------------------
+014320* 2250-RECONCILE-PAIRS
+014330*   CONTROL TOTAL CHECK. DV-P RUNS OVER THE FRONT HALF OF THE
+014340*   TABLE AS IT STOOD WHEN STORED (BEFORE 2300-COPY-BACK-HALF
+014350*   COLLAPSES IT INTO A SINGLE ASCENDING LIST); ITS MATCHING
+014360*   BACK-HALF SLOT IS ALWAYS (DV-MAX-RES + 1) - DV-P.
+014370*----------------------------------------------------------------
+014380 2250-RECONCILE-PAIRS.
+014390     COMPUTE DV-BACK-P = DV-MAX-RES + 1 - DV-P.
+014400     COMPUTE DV-PRODUCT =
+014410         DIV-RES (DV-P) * DIV-RES (DV-BACK-P).
+014420     IF DV-PRODUCT IS NOT EQUAL TO DV-NUM-WORK
+014430         PERFORM 2260-LOG-AUDIT-MISMATCH THRU 2260-EXIT
+014440     END-IF.
+014450 2250-EXIT.
+014460     EXIT.
+014470
+014480*----------------------------------------------------------------
+014490* 2260-LOG-AUDIT-MISMATCH
+014500*   WRITES A FAILED FACTOR-PAIR RECONCILIATION TO THE AUDIT LOG.
+014510*   OPENED EXTEND (CREATED ON FIRST WRITE) AND CLOSED RIGHT
+014520*   AWAY, THE SAME AS THE EXCEPTION LOG IN 1100-LOG-EXCEPTION.
+014530*----------------------------------------------------------------
+014540 2260-LOG-AUDIT-MISMATCH.
+014542     IF DV-SKIP-FILE-LOG
+014544         GO TO 2260-EXIT
+014546     END-IF.
+014550     MOVE SPACES           TO DV-AUD-RECORD.
+014560     MOVE DV-NUM-WORK       TO DV-AUD-NUM.
+014570     MOVE DIV-RES (DV-P)    TO DV-AUD-FACTOR-1.
+014580     MOVE DIV-RES (DV-BACK-P) TO DV-AUD-FACTOR-2.
+014590     MOVE DV-PRODUCT        TO DV-AUD-PRODUCT.
+014600     MOVE 'FACTOR PAIR DOES NOT RECONCILE TO NUM'
+014610         TO DV-AUD-REASON.
+014620     OPEN EXTEND DIVAUD.
+014630     IF DV-AUD-STATUS IS EQUAL TO '35'
+014640         OPEN OUTPUT DIVAUD
+014650     END-IF.
+014660     WRITE DV-AUD-RECORD.
+014670     CLOSE DIVAUD.
+014680 2260-EXIT.
+014690     EXIT.
+014700
+014800 END PROGRAM DIVISORS.
