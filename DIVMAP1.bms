@@ -0,0 +1,68 @@
+000100*----------------------------------------------------------------
+000200* DIVMAP1.BMS
+000300*   BMS MAP SOURCE FOR THE DIVISOR INQUIRY SCREEN (TRANSID DIVI).
+000400*   ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE DIVMSP1
+000500*   PHYSICAL AND SYMBOLIC MAPS. THE SYMBOLIC MAP COPYBOOK
+000600*   (DIVMAP1.CPY) IS GENERATED FROM THIS SOURCE AT ASSEMBLY TIME.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*  DATE      INIT  DESCRIPTION
+001000*  08/09/26  RH    ORIGINAL MAP.
+001100*----------------------------------------------------------------
+001200DIVMSP1  DFHMSD TYPE=&SYSPARM,                                  X
+001300               MODE=INOUT,                                      X
+001400               LANG=COBOL,                                      X
+001500               CTRL=(FREEKB,FRSET),                              X
+001600               STORAGE=AUTO,                                     X
+001700               TIOAPFX=YES
+001800*
+001900DIVMAP1  DFHMDI SIZE=(24,80),                                    X
+002000               LINE=1,                                           X
+002100               COLUMN=1
+002200*
+002300         DFHMDF POS=(1,30),                                      X
+002400               LENGTH=20,                                        X
+002500               ATTRB=(PROT,BRT),                                 X
+002600               INITIAL='DIVISOR INQUIRY'
+002700*
+002800NUM      DFHMDF POS=(3,10),                                      X
+002900               LENGTH=6,                                         X
+003000               ATTRB=(UNPROT,NUM,IC),                             X
+003100               PICOUT='999999'
+003200*
+003300         DFHMDF POS=(3,1),                                       X
+003400               LENGTH=8,                                         X
+003500               ATTRB=(PROT),                                      X
+003600               INITIAL='NUM ==>'
+003700*
+003800RESLEN   DFHMDF POS=(5,20),                                      X
+003900               LENGTH=3,                                         X
+004000               ATTRB=(PROT)
+004100*
+004200         DFHMDF POS=(5,1),                                       X
+004300               LENGTH=18,                                        X
+004400               ATTRB=(PROT),                                      X
+004500               INITIAL='DIVISOR COUNT ==>'
+004600*
+004700PRMFLD   DFHMDF POS=(6,20),                                      X
+004800               LENGTH=9,                                         X
+004900               ATTRB=(PROT)
+005000*
+005100         DFHMDF POS=(6,1),                                       X
+005200               LENGTH=18,                                        X
+005300               ATTRB=(PROT),                                      X
+005400               INITIAL='CLASSIFICATION ==>'
+005500*
+005600DIVLST   DFHMDF POS=(8,1),                                       X
+005700               LENGTH=78,                                        X
+005800               ATTRB=(PROT)
+005900*
+006000MOREMSG  DFHMDF POS=(22,1),                                      X
+006100               LENGTH=40,                                        X
+006200               ATTRB=(PROT)
+006300*
+006400MSG      DFHMDF POS=(24,1),                                      X
+006500               LENGTH=79,                                        X
+006600               ATTRB=(PROT,BRT)
+006700*
+006800         DFHMSD TYPE=FINAL
