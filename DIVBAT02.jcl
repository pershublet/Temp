@@ -0,0 +1,19 @@
+//DIVBAT2  JOB (ACCTNO),'DIVISOR CONVERTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CONVERTER STEP - RUNS DIVBAT02 AGAINST THE ORDER SYSTEM'S     *
+//* LOT/PACK-QUANTITY EXTRACT. THE EXTRACT CARRIES ITS QUANTITY   *
+//* AS COMP-3 PACKED DECIMAL; DIVBAT02 CALLS DIVISORS' DIVSORP3   *
+//* ENTRY POINT TO CONVERT AND COMPUTE DIVISORS IN ONE STEP, AND  *
+//* CARRIES THE ORIGINAL PACKED QUANTITY THROUGH TO THE OUTPUT    *
+//* RECORD SO IT CAN BE JOINED BACK TO THE EXTRACT.               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DIVBAT02
+//STEPLIB  DD DSN=PROD.DIVISOR.LOADLIB,DISP=SHR
+//DIVINP3  DD DSN=PROD.ORDERSYS.QTYEXTR,DISP=SHR
+//DIVOUT3  DD DSN=PROD.DIVISOR.QTYOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=1456,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
