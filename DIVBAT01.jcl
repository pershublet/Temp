@@ -0,0 +1,47 @@
+//DIVBAT1  JOB (ACCTNO),'DIVISOR BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STEP - RUNS DIVBAT01 AGAINST THE DAILY INPUT   *
+//* FILE OF NUM VALUES AND PRODUCES ONE DIVISOR OUTPUT RECORD    *
+//* PER INPUT NUM.                                               *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* PARM IS THE CHECKPOINT INTERVAL (RECORDS BETWEEN CHECKPOINTS) *
+//* -- OMIT FOR THE SHOP DEFAULT OF 1000. TO RESTART A RUN THAT   *
+//* FAILED PARTWAY THROUGH, RESUBMIT THIS SAME STEP UNCHANGED;    *
+//* DIVBAT01 FINDS ITS OWN PLACE FROM WHAT IS LEFT IN DIVCKPT.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DIVBAT01,PARM='1000'
+//STEPLIB  DD DSN=PROD.DIVISOR.LOADLIB,DISP=SHR
+//DIVIN    DD DSN=PROD.DIVISOR.INPUT,DISP=SHR
+//DIVOUT   DD DSN=PROD.DIVISOR.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=1452,BLKSIZE=0)
+//DIVEXCP  DD DSN=PROD.DIVISOR.EXCPLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DIVAUD   DD DSN=PROD.DIVISOR.AUDLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        DIVMSTR IS A KSDS KEYED BY NUM, DEFINED ONCE BY AN IDCAMS
+//*        DEFINE CLUSTER STEP WHEN THE APPLICATION WAS INSTALLED -
+//*        NOT ALLOCATED HERE.
+//DIVMSTR  DD DSN=PROD.DIVISOR.MASTER,DISP=OLD
+//*        DIVCKPT HOLDS ONE RECORD, REWRITTEN IN PLACE EVERY
+//*        CHECKPOINT AND AGAIN AT A CLEAN END OF RUN. IT IS A
+//*        PERMANENT DATASET, ALLOCATED ONCE AT INSTALL TIME (LIKE
+//*        DIVMSTR), SO A RESTART OF THIS STEP FINDS WHATEVER THE
+//*        LAST ATTEMPT LEFT BEHIND INSTEAD OF A FRESH EMPTY FILE.
+//DIVCKPT  DD DSN=PROD.DIVISOR.CHKPT,DISP=OLD
+//*        DIVOUTW IS SCRATCH SPACE USED ONLY ON A RESTART, TO TRIM
+//*        DIVOUT BACK TO THE RECORD COUNT AS OF THE LAST CHECKPOINT
+//*        BEFORE IT IS REOPENED EXTEND. NOT NEEDED ON A FRESH RUN.
+//DIVOUTW  DD DSN=&&DIVOUTW,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=1452,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
